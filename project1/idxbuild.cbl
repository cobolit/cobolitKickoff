@@ -0,0 +1,158 @@
+      *
+       identification division.
+       program-id.  idxbuild.
+      *    called by LABFILE2 after the benchmark run to build a
+      *    keyed (indexed) copy of LAB2FIL, keyed on SEQUENCE-NO, so
+      *    an operator can pull any one record straight out of a
+      *    multi-million record run instead of reading the sequential
+      *    file end to end.  spot-checks a handful of random keys
+      *    against it and writes the result to IDXRPT.TXT.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT datfil ASSIGN TO inputfile-name-ws
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS datfil-stat.
+      *
+           SELECT lab2idx ASSIGN TO "LAB2FIL.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS sequence-no IN lab2idx-record
+           FILE STATUS IS lab2idx-stat.
+      *
+           SELECT idxrpt ASSIGN TO "IDXRPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS idxrpt-stat.
+      *
+       data division.
+       file section.
+       fd datfil.
+           COPY lab2rec.
+      *
+       fd lab2idx.
+           COPY lab2rec REPLACING lab2fil-record BY lab2idx-record.
+      *
+       FD idxrpt.
+       01 idxrpt-record.
+           05 idxrpt-line  PIC X(80).
+      *
+       working-storage section.
+       77 datfil-stat      PIC xx.
+       77 lab2idx-stat     PIC xx.
+       77 idxrpt-stat      PIC xx.
+       77 io-operation-desc PIC X(30).
+       77 io-status-code    PIC XX.
+      *
+       77 inputfile-name-ws  PIC X(15).
+       77 idx-record-count   PIC 9(7).
+       77 idx-spot-checks    PIC 9(7) VALUE 5.
+       77 idx-check-number   PIC 9(7) COMP.
+       77 idx-check-passed   PIC 9(7).
+       77 idx-check-key      PIC 9(7).
+       01 idx-count-ed       PIC Z(6)9.
+       01 idx-checks-ed      PIC Z(6)9.
+       01 idx-passed-ed      PIC Z(6)9.
+      *
+       linkage section.
+       01 ls-inputfile-name PIC X(15).
+       01 ls-record-count   PIC 9(7).
+      *
+       procedure division USING ls-inputfile-name, ls-record-count.
+       main.
+           MOVE ls-inputfile-name TO inputfile-name-ws.
+           PERFORM BUILD-INDEXED-FILE.
+           IF ls-record-count > 0
+               PERFORM SPOT-CHECK-RANDOM-RECORDS
+           END-IF.
+           PERFORM WRITE-INDEX-REPORT.
+           GOBACK.
+      *
+      *    a fresh LAB2FIL.IDX every run - copy every record off the
+      *    sequential LAB2FIL straight across into the keyed file.
+      *    an indexed file that will not even OPEN is reported as zero
+      *    records loaded rather than aborting, the same policy
+      *    RECONCIL and DISTRPT use for their own input files - this
+      *    runs after the benchmark's real work is done, and should
+      *    never be the reason the rest of that reporting gets lost.
+       BUILD-INDEXED-FILE.
+           MOVE 0 TO idx-record-count.
+           OPEN INPUT datfil.
+           IF datfil-stat = "00"
+               OPEN OUTPUT lab2idx
+               IF lab2idx-stat = "00"
+                   PERFORM COPY-ONE-RECORD UNTIL datfil-stat = "10"
+                   CLOSE lab2idx
+               END-IF
+               CLOSE datfil
+           END-IF.
+      *
+       COPY-ONE-RECORD.
+           READ datfil.
+           IF datfil-stat = "00"
+               MOVE lab2fil-record TO lab2idx-record
+               WRITE lab2idx-record
+               MOVE "WRITE LAB2IDX" TO io-operation-desc
+               MOVE lab2idx-stat TO io-status-code
+               PERFORM CHECK-FILE-STATUS
+               ADD 1 TO idx-record-count
+           ELSE
+               IF datfil-stat NOT = "10"
+                   MOVE "READ DATFIL" TO io-operation-desc
+                   MOVE datfil-stat TO io-status-code
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+      *
+      *    pull IDX-SPOT-CHECKS random keys between 1 and the record
+      *    count straight out of LAB2FIL.IDX by RECORD KEY, proving
+      *    random access works rather than just the sequential build.
+       SPOT-CHECK-RANDOM-RECORDS.
+           MOVE 0 TO idx-check-passed.
+           OPEN INPUT lab2idx.
+           IF lab2idx-stat = "00"
+               MOVE 0 TO idx-check-number
+               PERFORM SPOT-CHECK-ONE-RECORD idx-spot-checks TIMES
+               CLOSE lab2idx
+           END-IF.
+      *
+       SPOT-CHECK-ONE-RECORD.
+           COMPUTE idx-check-key =
+               (FUNCTION RANDOM * ls-record-count) + 1.
+           MOVE idx-check-key TO sequence-no IN lab2idx-record.
+           READ lab2idx KEY IS sequence-no IN lab2idx-record.
+           IF lab2idx-stat = "00"
+               ADD 1 TO idx-check-passed
+           END-IF.
+           ADD 1 TO idx-check-number.
+      *
+       WRITE-INDEX-REPORT.
+           MOVE idx-record-count TO idx-count-ed.
+           MOVE idx-spot-checks TO idx-checks-ed.
+           MOVE idx-check-passed TO idx-passed-ed.
+           INITIALIZE idxrpt-record.
+           STRING "LAB2FIL.IDX RECORDS=", DELIMITED BY SIZE,
+               idx-count-ed, DELIMITED BY SIZE,
+               " SPOT-CHECKS=", DELIMITED BY SIZE,
+               idx-checks-ed, DELIMITED BY SIZE,
+               " PASSED=", DELIMITED BY SIZE,
+               idx-passed-ed, DELIMITED BY SIZE,
+               INTO idxrpt-record.
+      *    an IDXRPT.TXT that will not OPEN, WRITE or CLOSE cleanly is
+      *    skipped rather than aborting - WRITE-INDEX-REPORT is the
+      *    last thing IDXBUILD does before handing control back to
+      *    LABFILE2's benchmark report and archival step, and a
+      *    STOP RUN here would take both of those out along with it.
+           OPEN OUTPUT idxrpt.
+           IF idxrpt-stat = "00"
+               WRITE idxrpt-record
+               CLOSE idxrpt
+           END-IF.
+      *
+       CHECK-FILE-STATUS.
+           IF io-status-code NOT = "00"
+               DISPLAY "IDXBUILD I/O ERROR ON " io-operation-desc
+               DISPLAY "IDXBUILD FILE STATUS  = " io-status-code
+               STOP RUN
+           END-IF.
