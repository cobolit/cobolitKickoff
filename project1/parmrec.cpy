@@ -0,0 +1,29 @@
+      *================================================================*
+      *  PARMREC.CPY                                                   *
+      *  Run-control parameters for LABFILE2, read once at the top of  *
+      *  MAIN from PARMFIL (PARMFILE.DAT).  Bundles the record count,  *
+      *  the ZIP/SALARY generation ranges, the NAME/ADDR pool sizes,   *
+      *  the CITSORT key selection and the target-platform switch so   *
+      *  an operator can change a benchmark run by editing one flat    *
+      *  file instead of the code.                                     *
+      *================================================================*
+       01  parm-record.
+           05  parm-record-count        pic 9(7).
+           05  parm-zip-low             pic 9(10).
+           05  parm-zip-high            pic 9(10).
+           05  parm-salary-low          pic 9(7)V99.
+           05  parm-salary-high         pic 9(7)V99.
+           05  parm-sort-field          pic X(01).
+               88  parm-sort-on-seqno        value "Q".
+               88  parm-sort-on-name         value "N".
+               88  parm-sort-on-zip          value "Z".
+               88  parm-sort-on-salary       value "S".
+           05  parm-sort-direction      pic X(01).
+               88  parm-sort-ascending       value "A".
+               88  parm-sort-descending      value "D".
+           05  parm-platform            pic X(01).
+               88  parm-platform-unix        value "U".
+               88  parm-platform-windows     value "W".
+           05  parm-checkpoint-interval pic 9(7).
+           05  parm-name-pool-size      pic 9(02).
+           05  parm-addr-pool-size      pic 9(02).
