@@ -0,0 +1,12 @@
+      *================================================================*
+      *  LAB2REC.CPY                                                   *
+      *  Common 76-byte record layout for the LAB2FIL benchmark data   *
+      *  set.  Shared by every program that reads or writes LAB2FIL    *
+      *  or its sorted output, so the layout only has to change once.  *
+      *================================================================*
+       01  lab2fil-record.
+           05  sequence-no     pic 9(7).
+           05  name            pic X(25).
+           05  addr            pic X(25).
+           05  zip             pic 9(10).
+           05  salary          pic 9(7)V99.
