@@ -0,0 +1,234 @@
+      *
+       identification division.
+       program-id.  distrpt.
+      *    called by LABFILE2 after CITSORT/RECONCIL to profile the
+      *    data LOAD-FILE actually generated - overall SALARY min,
+      *    max and average, plus a record count broken down across
+      *    ten equal-width ZIP buckets spanning PARM-ZIP-LOW thru
+      *    PARM-ZIP-HIGH.  writes DISTRPT.TXT.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT datfil ASSIGN TO inputfile-name-ws
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS datfil-stat.
+      *
+           SELECT parmfil ASSIGN TO "PARMFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS parmfil-stat.
+      *
+           SELECT distrpt ASSIGN TO "DISTRPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS distrpt-stat.
+      *
+       data division.
+       file section.
+       fd datfil.
+           COPY lab2rec.
+      *
+       FD parmfil.
+           COPY parmrec.
+      *
+       FD distrpt.
+       01 distrpt-record.
+           05 distrpt-line  PIC X(90).
+      *
+       working-storage section.
+       77 datfil-stat     PIC xx.
+       77 parmfil-stat    PIC xx.
+       77 distrpt-stat    PIC xx.
+       77 io-operation-desc PIC X(30).
+       77 io-status-code    PIC XX.
+      *
+       77 inputfile-name-ws  PIC X(15).
+       77 dist-record-count  PIC 9(7).
+       77 dist-first-record  PIC X(01).
+      *    14 integer digits - PARM-RECORD-COUNT and PARM-SALARY-HIGH
+      *    (req 000) are both operator-controlled, and their legitimate
+      *    maximum combination (9,999,999 records at 9,999,999.99
+      *    apiece) needs all 14 digits, one more than fits in the
+      *    PIC 9(7) SALARY field alone.
+       77 dist-salary-total  PIC 9(14)V99.
+       77 dist-salary-min    PIC 9(7)V99.
+       77 dist-salary-max    PIC 9(7)V99.
+       77 dist-salary-avg    PIC 9(7)V99.
+       77 zip-bucket-width   PIC 9(10).
+       77 zip-bucket-index   PIC 9(02) COMP.
+       01 zip-bucket-counts.
+           05 zip-bucket-count OCCURS 10 TIMES PIC 9(7).
+       01 dist-count-ed      PIC Z(6)9.
+       01 dist-min-ed        PIC Z(6)9.99.
+       01 dist-max-ed        PIC Z(6)9.99.
+       01 dist-avg-ed        PIC Z(6)9.99.
+       01 dist-bucket-ed     PIC Z(6)9.
+       01 dist-low-ed        PIC Z(9)9.
+       01 dist-high-ed       PIC Z(9)9.
+      *
+       linkage section.
+       01 ls-inputfile-name PIC X(15).
+       01 ls-record-count   PIC 9(7).
+      *
+       procedure division USING ls-inputfile-name, ls-record-count.
+       main.
+           MOVE ls-inputfile-name TO inputfile-name-ws.
+           PERFORM READ-PARM-FILE.
+           PERFORM SETUP-ZIP-BUCKETS.
+           PERFORM SCAN-DATA-FILE.
+           IF dist-record-count > 0
+               COMPUTE dist-salary-avg =
+                   dist-salary-total / dist-record-count
+           END-IF.
+           PERFORM WRITE-DISTRIBUTION-REPORT.
+           GOBACK.
+      *
+      *    tolerant of PARMFIL not opening or reading cleanly, the same
+      *    as SCAN-DATA-FILE below is tolerant of DATFIL - a STOP RUN
+      *    here would abort LABFILE2's entire run, not just DISTRPT,
+      *    so a missing or unreadable PARMFILE.DAT instead leaves the
+      *    PARM- fields at their initial values and lets the report
+      *    run with default (zero-width) ZIP buckets rather than
+      *    taking out the benchmark report and archival step that run
+      *    after DISTRPT.
+       READ-PARM-FILE.
+           OPEN INPUT parmfil.
+           IF parmfil-stat = "00"
+               READ parmfil
+               CLOSE parmfil
+           END-IF.
+      *
+       SETUP-ZIP-BUCKETS.
+           COMPUTE zip-bucket-width =
+               (parm-zip-high - parm-zip-low) / 10.
+           MOVE 0 TO dist-record-count.
+           MOVE 0 TO dist-salary-total.
+           MOVE 0 TO dist-salary-min.
+           MOVE 0 TO dist-salary-max.
+           MOVE "Y" TO dist-first-record.
+           PERFORM ZERO-ONE-BUCKET 10 TIMES.
+      *
+       ZERO-ONE-BUCKET.
+           MOVE 0 TO zip-bucket-count (zip-bucket-index + 1).
+           ADD 1 TO zip-bucket-index.
+      *
+      *    a data file that will not even OPEN is reported as zero
+      *    records rather than aborting - this report is run after
+      *    the benchmark has already finished, and a missing or
+      *    truncated data file should not keep the operator from
+      *    seeing that fact in DISTRPT.TXT.
+       SCAN-DATA-FILE.
+           OPEN INPUT datfil.
+           IF datfil-stat = "00"
+               PERFORM READ-AND-ACCUMULATE-RECORD
+                   UNTIL datfil-stat = "10"
+               CLOSE datfil
+           END-IF.
+      *
+       READ-AND-ACCUMULATE-RECORD.
+           READ datfil.
+           IF datfil-stat = "00"
+               ADD 1 TO dist-record-count
+               ADD salary TO dist-salary-total
+               IF dist-first-record = "Y"
+                   MOVE salary TO dist-salary-min
+                   MOVE salary TO dist-salary-max
+                   MOVE "N" TO dist-first-record
+               ELSE
+                   IF salary < dist-salary-min
+                       MOVE salary TO dist-salary-min
+                   END-IF
+                   IF salary > dist-salary-max
+                       MOVE salary TO dist-salary-max
+                   END-IF
+               END-IF
+               PERFORM BUCKET-THIS-ZIP
+           ELSE
+               IF datfil-stat NOT = "10"
+                   MOVE "READ DATFIL" TO io-operation-desc
+                   MOVE datfil-stat TO io-status-code
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+      *
+      *    which of the ten equal-width buckets spanning PARM-ZIP-LOW
+      *    thru PARM-ZIP-HIGH this record's ZIP falls into.  the top
+      *    bucket also catches anything at or above PARM-ZIP-HIGH, so
+      *    a ZIP exactly on the high boundary (or a stray outlier
+      *    above it) does not overflow the table.
+       BUCKET-THIS-ZIP.
+           COMPUTE zip-bucket-index =
+               (zip - parm-zip-low) / zip-bucket-width.
+           IF zip-bucket-index > 9
+               MOVE 9 TO zip-bucket-index
+           END-IF.
+           ADD 1 TO zip-bucket-count (zip-bucket-index + 1).
+      *
+      *    a failed OPEN here is reported and skipped rather than
+      *    STOP RUN, same as SCAN-DATA-FILE above - DISTRPT is one of
+      *    several reports LABFILE2's MAIN chains together, and losing
+      *    this one (disk full, bad path) should not also cost it the
+      *    benchmark report and run archival that follow.
+       WRITE-DISTRIBUTION-REPORT.
+           OPEN OUTPUT distrpt.
+           IF distrpt-stat = "00"
+               MOVE dist-record-count TO dist-count-ed
+               MOVE dist-salary-min TO dist-min-ed
+               MOVE dist-salary-max TO dist-max-ed
+               MOVE dist-salary-avg TO dist-avg-ed
+               INITIALIZE distrpt-record
+               STRING "RECORDS=", DELIMITED BY SIZE,
+                   dist-count-ed, DELIMITED BY SIZE,
+                   " MIN-SALARY=", DELIMITED BY SIZE,
+                   dist-min-ed, DELIMITED BY SIZE,
+                   " MAX-SALARY=", DELIMITED BY SIZE,
+                   dist-max-ed, DELIMITED BY SIZE,
+                   " AVG-SALARY=", DELIMITED BY SIZE,
+                   dist-avg-ed, DELIMITED BY SIZE,
+                   INTO distrpt-record
+               WRITE distrpt-record
+               MOVE "WRITE DISTRPT (SUMMARY)" TO io-operation-desc
+               MOVE distrpt-stat TO io-status-code
+               PERFORM CHECK-FILE-STATUS
+               MOVE 0 TO zip-bucket-index
+               PERFORM WRITE-ONE-BUCKET-LINE 10 TIMES
+               CLOSE distrpt
+               MOVE "CLOSE DISTRPT" TO io-operation-desc
+               MOVE distrpt-stat TO io-status-code
+               PERFORM CHECK-FILE-STATUS
+           END-IF.
+      *
+       WRITE-ONE-BUCKET-LINE.
+           COMPUTE dist-low-ed =
+               parm-zip-low + (zip-bucket-index * zip-bucket-width).
+           IF zip-bucket-index = 9
+               MOVE parm-zip-high TO dist-high-ed
+           ELSE
+               COMPUTE dist-high-ed =
+                   parm-zip-low
+                   + ((zip-bucket-index + 1) * zip-bucket-width)
+                   - 1
+           END-IF.
+           MOVE zip-bucket-count (zip-bucket-index + 1)
+               TO dist-bucket-ed.
+           INITIALIZE distrpt-record.
+           STRING "ZIP-RANGE=", DELIMITED BY SIZE,
+               dist-low-ed, DELIMITED BY SIZE,
+               "-", DELIMITED BY SIZE,
+               dist-high-ed, DELIMITED BY SIZE,
+               " COUNT=", DELIMITED BY SIZE,
+               dist-bucket-ed, DELIMITED BY SIZE,
+               INTO distrpt-record.
+           WRITE distrpt-record.
+           MOVE "WRITE DISTRPT (BUCKET)" TO io-operation-desc.
+           MOVE distrpt-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           ADD 1 TO zip-bucket-index.
+      *
+       CHECK-FILE-STATUS.
+           IF io-status-code NOT = "00"
+               DISPLAY "DISTRPT I/O ERROR ON " io-operation-desc
+               DISPLAY "DISTRPT FILE STATUS  = " io-status-code
+               STOP RUN
+           END-IF.
