@@ -0,0 +1,13 @@
+      *================================================================*
+      *  TIMEREC.CPY                                                   *
+      *  Layout of a begin/end timestamp line written by the generated *
+      *  CITSORT batch script ("echo $time"), HHMMSS.hh style.  The    *
+      *  REDEFINES gives the benchmark-report logic direct access to   *
+      *  the HHMMSS and hundredths portions without UNSTRINGing text.  *
+      *================================================================*
+       01  time-file-record.
+           05  time-file-text      pic X(09).
+       01  time-file-fields redefines time-file-record.
+           05  time-file-hhmmss    pic 9(06).
+           05  time-file-dot       pic X(01).
+           05  time-file-hundredths pic 9(02).
