@@ -1,144 +1,723 @@
-      * 
-       identification division.
-       program-id.  labfile2.
-       environment division. 
-       input-output section.
-       file-control.
-           select lab2fil ASSIGN TO seqfile-name 
-      *      assign to "lab2recs.txt"
-           organization is sequential
-           access is sequential
-           file status is file-stat.
-      *
-           SELECT batchfil ASSIGN TO batchfile-name
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL
-           FILE STATUS IS batchfil-stat.
-      *          
-       data division. 
-       file section.
-       fd lab2fil.
-       01 lab2fil-record.
-           05 sequence-no     pic 9(7).
-           05 name            pic X(25).
-           05 addr            pic X(25).
-           05 zip             pic 9(10).
-           05 salary          pic 9(7)V99.
-      *
-       FD batchfil.
-       01 batchfil-record.
-           05 batchfile-line  PIC x(100).
-      *              
-       working-storage section.
-       77 batchfil-stat  PIC xx.
-       77 seqfile-name PIC x(15).
-       77 sortedfile-name PIC x(20).
-       77 batchfile-name PIC x(24).
-       77 batchfile-command PIC X(25).
-       77 batchfile-command2 PIC X(30).
-       01 seqfile-random PIC 9V9(10).
-       01 seqfile-rand-red REDEFINES seqfile-random PIC X(11).
-       77 seqfile-ext PIC X(4) VALUE ".txt".
-       77 output-file-name PIC X(16).
-       01 time-var.
-         05 time-var-hhmmss PIC 9(6).
-         05 time-var-hundredths PIC 9(2).
-       77 ws-dummy    pic x.
-       77 file-stat   pic xx. 
-       procedure division.
-       main. 
-           PERFORM CREATE-SEQFILE-NAME.
-           PERFORM CREATE-SORTEDFILE-NAME.
-           PERFORM CREATE-BATCHFILE-NAME.
-           PERFORM CREATE-BATCHFILE.
-           PERFORM CREATE-BATCHFILE-COMMAND.
-           
-           initialize sequence-no.
-           move all "A" to name.
-           move all "B" to addr.
-           move 1234567890 to zip.
-           move 9876543.21 to salary.
-      *
-           open output lab2fil.
-           perform load-file 2000000 times.
-           close lab2fil.
-           CALL "system" USING batchfile-command2. 
-           CALL "system" USING batchfile-command. 
-           stop run.
-      *
-       CREATE-SEQFILE-NAME.
-           ACCEPT time-var FROM TIME.
-           MOVE FUNCTION RANDOM(time-var-hundredths) TO seqfile-random.
-           STRING seqfile-rand-red DELIMITED BY SIZE, 
-                  seqfile-ext DELIMITED BY size, 
-                  INTO seqfile-name.
-      *
-       CREATE-SORTEDFILE-NAME. 
-      *seqfile-var-sort.txt
-           STRING seqfile-rand-red, DELIMITED BY SIZE,
-           "sort.txt", DELIMITED BY SIZE, 
-           INTO sortedfile-name. 
-      *
-       CREATE-BATCHFILE-NAME.
-      * lab[seqfile-rand-red].bat
-            STRING "lab" DELIMITED BY size, 
-            seqfile-rand-red, DELIMITED BY size, 
-            ".sh", DELIMITED BY size, 
-            INTO batchfile-name.
-      *
-       CREATE-BATCHFILE.
-           OPEN OUTPUT batchfil.
-      *@echo off
-           INITIALIZE batchfil-record.
-      *     MOVE "@ECHO off" TO batchfil-record.
-      *     WRITE batchfil-record.
-      *   
-      *echo %time% > begin2a.txt
-           INITIALIZE batchfil-record.
-           STRING seqfile-rand-red, DELIMITED BY size, 
-             "A", DELIMITED BY size, 
-             ".TXT", DELIMITED BY size, 
-             INTO output-file-name.
-             
-           STRING "echo $time > ", DELIMITED BY size, 
-             output-file-name, DELIMITED BY size, 
-             INTO batchfil-record.
-           WRITE batchfil-record.
-      *                
-      *citsort use lab2recs.txt record f 76 sort fields=(1,7,nu,d) give lab2citsort.txt 
-           INITIALIZE batchfil-record.
-           STRING "citsort USE ", DELIMITED BY size, 
-           seqfile-name, DELIMITED BY size, 
-           " RECORD f 76 SORT fields=\(1,7,nu,d\) give ", 
-                                     DELIMITED BY size, 
-           sortedfile-name, DELIMITED BY size, 
-           INTO batchfil-record.
-           WRITE batchfil-record.
-      *     
-      *echo $time >> begin2a.txt
-           INITIALIZE batchfil-record.
-           STRING seqfile-rand-red, DELIMITED BY size, 
-             "A", DELIMITED BY size, 
-             ".TXT", DELIMITED BY size, 
-             INTO output-file-name.
-           STRING "echo $time >> ", DELIMITED BY size, 
-             output-file-name, DELIMITED BY size, 
-             INTO batchfil-record.
-           WRITE batchfil-record.
-      *
-           CLOSE batchfil.
-      *
-       CREATE-BATCHFILE-COMMAND.
-           STRING "./", DELIMITED BY size,
-           batchfile-name, DELIMITED BY size, 
-            ".sh", DELIMITED BY size, 
-           INTO batchfile-command. 
-           STRING "chmod 777 ", DELIMITED BY size,
-           batchfile-name, DELIMITED BY size, 
-            ".sh", DELIMITED BY size, 
-           INTO batchfile-command2.
-      *                
-       load-file.
-           add 1 to sequence-no.          
-           write lab2fil-record.
-      *    display sequence-no line 10 col 10.
+      * 
+       identification division.
+       program-id.  labfile2.
+       environment division. 
+       input-output section.
+       file-control.
+           select lab2fil ASSIGN TO seqfile-name 
+      *      assign to "lab2recs.txt"
+           organization is sequential
+           access is sequential
+           file status is file-stat.
+      *
+           SELECT batchfil ASSIGN TO batchfile-name
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS batchfil-stat.
+      *
+           SELECT parmfil ASSIGN TO "PARMFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS parmfil-stat.
+      *
+           SELECT timefil ASSIGN TO output-file-name
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS timefil-stat.
+      *
+           SELECT benchhist ASSIGN TO "BENCHHIST.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS benchhist-stat.
+      *
+           SELECT chkptfil ASSIGN TO "LAB2CKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS chkptfil-stat.
+      *
+       data division.
+       file section.
+       fd lab2fil.
+           COPY lab2rec.
+      *
+       FD batchfil.
+       01 batchfil-record.
+           05 batchfile-line  PIC x(100).
+      *
+       FD parmfil.
+           COPY parmrec.
+      *
+       FD timefil.
+           COPY timerec.
+      *
+       FD benchhist.
+       01 benchhist-record.
+           05 benchhist-line  PIC X(80).
+      *
+       FD chkptfil.
+           COPY chkptrec.
+      *
+       working-storage section.
+       77 batchfil-stat  PIC xx.
+       77 parmfil-stat   PIC xx.
+       77 timefil-stat   PIC xx.
+       77 benchhist-stat PIC xx.
+       77 chkptfil-stat  PIC xx.
+       77 seqfile-name PIC x(15).
+       77 sortedfile-name PIC x(20).
+       77 batchfile-name PIC x(24).
+       77 batchfile-ext  PIC X(04).
+       77 batchfile-command PIC X(25).
+       77 batchfile-command2 PIC X(30).
+       01 seqfile-random PIC 9V9(10).
+       01 seqfile-rand-red REDEFINES seqfile-random PIC X(11).
+       77 seqfile-ext PIC X(4) VALUE ".txt".
+       77 output-file-name PIC X(16).
+       01 time-var.
+         05 time-var-hhmmss PIC 9(6).
+         05 time-var-hundredths PIC 9(2).
+      *
+      *    sample name/address pools used to give generated records a
+      *    realistic spread of NAME/ADDR values instead of one fixed
+      *    literal repeated on every record.  loaded via REDEFINES so
+      *    each pool is just a table of 10 VALUE literals at compile
+      *    time; PARM-NAME-POOL-SIZE/PARM-ADDR-POOL-SIZE (PARMREC.CPY)
+      *    pick how many of the 10 entries LOAD-FILE actually draws
+      *    from, so an operator can narrow the spread from PARMFILE
+      *    without touching this table.
+       01 name-pool-values.
+           05 pic X(25) value "SMITH JOHN R".
+           05 pic X(25) value "JONES MARY A".
+           05 pic X(25) value "WILLIAMS ROBERT".
+           05 pic X(25) value "BROWN PATRICIA".
+           05 pic X(25) value "DAVIS MICHAEL".
+           05 pic X(25) value "MILLER LINDA".
+           05 pic X(25) value "WILSON JAMES".
+           05 pic X(25) value "MOORE BARBARA".
+           05 pic X(25) value "TAYLOR WILLIAM".
+           05 pic X(25) value "ANDERSON ELIZABETH".
+       01 name-pool-table REDEFINES name-pool-values.
+           05 name-pool-entry PIC X(25) OCCURS 10 TIMES.
+       01 addr-pool-values.
+           05 pic X(25) value "100 MAIN ST".
+           05 pic X(25) value "200 OAK AVE".
+           05 pic X(25) value "300 ELM ST".
+           05 pic X(25) value "400 MAPLE DR".
+           05 pic X(25) value "500 CEDAR LN".
+           05 pic X(25) value "600 PARK BLVD".
+           05 pic X(25) value "700 WASHINGTON ST".
+           05 pic X(25) value "800 LAKE VIEW DR".
+           05 pic X(25) value "900 RIVER RD".
+           05 pic X(25) value "1000 HILLCREST AVE".
+       01 addr-pool-table REDEFINES addr-pool-values.
+           05 addr-pool-entry PIC X(25) OCCURS 10 TIMES.
+       77 pool-index     PIC 9(02) COMP.
+       77 zip-range       PIC 9(10).
+       77 salary-range     PIC 9(7)V99.
+      *
+      *    CITSORT key fields - see SET-SORT-KEY-FIELDS.  offset and
+      *    length are byte positions into the 76-byte LAB2FIL-RECORD,
+      *    chosen to match whichever field PARM-SORT-FIELD selects.
+       77 sort-offset-text PIC X(03).
+       77 sort-length-text PIC X(03).
+       77 sort-format      PIC X(02).
+       77 sort-direction-ch PIC X(01).
+      *
+      *    checkpoint/restart working fields - see CHECK-FOR-CHECKPOINT
+      *    and WRITE-CHECKPOINT.
+       77 restart-switch     PIC X(01).
+           88 restarted-run       value "Y".
+       77 remaining-count     PIC 9(7).
+       77 lab2fil-recount      PIC 9(7).
+       77 ckpt-quotient       PIC 9(07).
+       77 ckpt-remainder      PIC 9(07).
+       77 chkpt-delete-name   PIC X(12) VALUE "LAB2CKPT.DAT".
+      *
+      *    run archival working fields - see ARCHIVE-RUN-ARTIFACTS.
+      *    each run's input file, sorted file, script and timestamp
+      *    file get moved into RUNS/<date>_<run-id> so they do not
+      *    pile up as orphaned random-named files in the working
+      *    directory once the run's reports have been written.
+       77 run-date             PIC 9(08).
+       77 run-dir-name         PIC X(30).
+       77 archive-command      PIC X(80).
+       77 artifact-name-ws     PIC X(24).
+      *
+      *    elapsed-time benchmark working fields - see
+      *    BENCHMARK-REPORT.
+       77 begin-time-hhmmss    PIC 9(06).
+       77 begin-time-hundredths PIC 9(02).
+       77 end-time-hhmmss      PIC 9(06).
+       77 end-time-hundredths  PIC 9(02).
+       77 bm-hh                PIC 9(02).
+       77 bm-mm                PIC 9(02).
+       77 bm-ss                PIC 9(02).
+       77 bm-mmss               PIC 9(04).
+       77 begin-time-hsec      PIC 9(09).
+       77 end-time-hsec        PIC 9(09).
+       77 elapsed-hsec         PIC S9(09).
+       77 elapsed-seconds      PIC 9(05)V99.
+       77 elapsed-seconds-ed   PIC ZZZZ9.99.
+       77 record-count-ed      PIC Z(6)9.
+       77 bm-data-ok           PIC X(01).
+       77 io-operation-desc    PIC X(30).
+       77 io-status-code       PIC XX.
+       77 ws-dummy    pic x.
+       77 file-stat   pic xx.
+       procedure division.
+       main.
+           PERFORM READ-PARM-FILE.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           IF restarted-run
+               PERFORM GENERATE-RANDOM-SEED
+           ELSE
+               PERFORM CREATE-SEQFILE-NAME
+               initialize sequence-no
+           END-IF.
+           PERFORM CREATE-SORTEDFILE-NAME.
+           PERFORM CREATE-BATCHFILE-NAME.
+           PERFORM CREATE-BATCHFILE.
+           PERFORM CREATE-BATCHFILE-COMMAND.
+
+           compute zip-range =
+               parm-zip-high - parm-zip-low.
+           compute salary-range =
+               parm-salary-high - parm-salary-low.
+      *
+           IF restarted-run
+               open extend lab2fil
+               MOVE "OPEN EXTEND LAB2FIL" TO io-operation-desc
+           ELSE
+               open output lab2fil
+               MOVE "OPEN OUTPUT LAB2FIL" TO io-operation-desc
+           END-IF.
+           MOVE file-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           compute remaining-count = parm-record-count - sequence-no.
+           perform load-file remaining-count times.
+           close lab2fil.
+           MOVE "CLOSE LAB2FIL" TO io-operation-desc.
+           MOVE file-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           PERFORM DELETE-CHECKPOINT.
+           IF parm-platform-unix
+               CALL "SYSTEM" USING batchfile-command2
+           END-IF.
+           CALL "SYSTEM" USING batchfile-command.
+           CALL "reconcil" USING sortedfile-name, parm-record-count.
+           CALL "distrpt" USING seqfile-name, parm-record-count.
+           CALL "idxbuild" USING seqfile-name, parm-record-count.
+           PERFORM BENCHMARK-REPORT.
+           PERFORM ARCHIVE-RUN-ARTIFACTS.
+           stop run.
+      *
+       READ-PARM-FILE.
+           OPEN INPUT parmfil.
+           MOVE "OPEN INPUT PARMFIL" TO io-operation-desc.
+           MOVE parmfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           READ parmfil.
+           MOVE "READ PARMFIL" TO io-operation-desc.
+           MOVE parmfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           CLOSE parmfil.
+           MOVE "CLOSE PARMFIL" TO io-operation-desc.
+           MOVE parmfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           PERFORM VALIDATE-PARM-FILE.
+      *
+      *    catch operator typos in PARMFILE.DAT that READ-PARM-FILE's
+      *    own file-status check cannot see, since the record reads
+      *    in clean either way - a bad value here does not fail until
+      *    it is used, and by then it is either silently out of bounds
+      *    (the NAME/ADDR pool sizes, against NAME-POOL-TABLE/
+      *    ADDR-POOL-TABLE's fixed 10 OCCURS) or fatal with no useful
+      *    message (PARM-CHECKPOINT-INTERVAL of zero, against the
+      *    DIVIDE in LOAD-FILE).  fail clearly here instead, the same
+      *    as every other bad-input condition in this program.
+       VALIDATE-PARM-FILE.
+           IF parm-name-pool-size > 10
+               DISPLAY "LABFILE2 PARMFILE ERROR - PARM-NAME-POOL-SIZE "
+                   "EXCEEDS NAME-POOL-TABLE SIZE OF 10"
+               STOP RUN
+           END-IF.
+           IF parm-addr-pool-size > 10
+               DISPLAY "LABFILE2 PARMFILE ERROR - PARM-ADDR-POOL-SIZE "
+                   "EXCEEDS ADDR-POOL-TABLE SIZE OF 10"
+               STOP RUN
+           END-IF.
+           IF parm-checkpoint-interval = 0
+               DISPLAY "LABFILE2 PARMFILE ERROR - "
+                   "PARM-CHECKPOINT-INTERVAL MUST BE GREATER THAN ZERO"
+               STOP RUN
+           END-IF.
+      *
+      *    if LAB2CKPT.DAT is sitting there from an interrupted run,
+      *    pick the SEQFILE-NAME back up so the load loop appends to
+      *    the same file instead of burning another full multi-million
+      *    record pass under a brand-new random file name.  SEQUENCE-NO
+      *    is NOT trusted from the checkpoint - CHKPT-SEQUENCE-NO is
+      *    only as fresh as the last PARM-CHECKPOINT-INTERVAL boundary,
+      *    and LAB2FIL itself can hold more records than that if the
+      *    run died between checkpoints.  RECOUNT-LAB2FIL-RECORDS
+      *    re-derives SEQUENCE-NO from what is actually on disk so the
+      *    resumed run can never duplicate a SEQUENCE-NO already
+      *    written.
+       CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO restart-switch.
+           OPEN INPUT chkptfil.
+           IF chkptfil-stat = "00"
+               READ chkptfil
+               IF chkptfil-stat = "00"
+                   MOVE chkpt-seqfile-name TO seqfile-name
+                   MOVE "Y" TO restart-switch
+                   PERFORM RECOUNT-LAB2FIL-RECORDS
+               END-IF
+               CLOSE chkptfil
+           END-IF.
+      *
+      *    the true resume point is however many records are actually
+      *    sitting in LAB2FIL right now, not the checkpoint's last
+      *    snapshot of SEQUENCE-NO - see CHECK-FOR-CHECKPOINT.  tally
+      *    the reads in LAB2FIL-RECOUNT, not SEQUENCE-NO itself -
+      *    SEQUENCE-NO is the first field of LAB2FIL-RECORD (LAB2REC.
+      *    CPY), so each READ below overwrites it with the on-disk
+      *    value of the record just read, and counting on top of that
+      *    instead of in an independent field left the resumed run one
+      *    record short with a gap in the key.  LAB2FIL-RECOUNT ends
+      *    up equal to the last record's own on-disk SEQUENCE-NO,
+      *    since LOAD-FILE only ever numbers records 1, 2, 3, ...
+      *    with no gaps, so moving it into SEQUENCE-NO once the count
+      *    is final is the same as picking up the last record's own
+      *    value.
+       RECOUNT-LAB2FIL-RECORDS.
+           MOVE 0 TO lab2fil-recount.
+           OPEN INPUT lab2fil.
+           MOVE "OPEN LAB2FIL FOR RECOUNT" TO io-operation-desc.
+           MOVE file-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           PERFORM COUNT-ONE-LAB2FIL-RECORD UNTIL file-stat = "10".
+           CLOSE lab2fil.
+           MOVE "CLOSE LAB2FIL RECOUNT" TO io-operation-desc.
+           MOVE file-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           MOVE lab2fil-recount TO sequence-no.
+      *
+       COUNT-ONE-LAB2FIL-RECORD.
+           READ lab2fil.
+           IF file-stat = "00"
+               ADD 1 TO lab2fil-recount
+           ELSE
+               IF file-stat NOT = "10"
+                   MOVE "READ LAB2FIL RECOUNT" TO io-operation-desc
+                   MOVE file-stat TO io-status-code
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+      *
+       GENERATE-RANDOM-SEED.
+           ACCEPT time-var FROM TIME.
+           MOVE FUNCTION RANDOM(time-var-hundredths) TO seqfile-random.
+      *
+       CREATE-SEQFILE-NAME.
+           PERFORM GENERATE-RANDOM-SEED.
+           STRING seqfile-rand-red DELIMITED BY SIZE,
+                  seqfile-ext DELIMITED BY size,
+                  INTO seqfile-name.
+      *
+       CREATE-SORTEDFILE-NAME.
+      *seqfile-var-sort.txt
+           STRING seqfile-rand-red, DELIMITED BY SIZE,
+           "sort.txt", DELIMITED BY SIZE, 
+           INTO sortedfile-name. 
+      *
+      *    .sh scripts run "echo $time"/chmod/"./script"; .bat scripts
+      *    run "echo %time%" and are invoked by name with no chmod -
+      *    see CREATE-BATCHFILE and CREATE-BATCHFILE-COMMAND.
+       CREATE-BATCHFILE-NAME.
+           IF parm-platform-windows
+               MOVE ".bat" TO batchfile-ext
+           ELSE
+               MOVE ".sh " TO batchfile-ext
+           END-IF.
+      * lab[seqfile-rand-red].bat
+            STRING "lab" DELIMITED BY size,
+            seqfile-rand-red, DELIMITED BY size,
+            batchfile-ext, DELIMITED BY SPACE,
+            INTO batchfile-name.
+      *
+       CREATE-BATCHFILE.
+           OPEN OUTPUT batchfil.
+           MOVE "OPEN OUTPUT BATCHFIL" TO io-operation-desc.
+           MOVE batchfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           IF parm-platform-windows
+               INITIALIZE batchfil-record
+               MOVE "@ECHO OFF" TO batchfil-record
+               WRITE batchfil-record
+               MOVE "WRITE BATCHFIL (ECHO OFF)" TO io-operation-desc
+               MOVE batchfil-stat TO io-status-code
+               PERFORM CHECK-FILE-STATUS
+           END-IF.
+      *
+      *echo %time% > begin2a.txt  -or-  echo $time > begin2a.txt
+           INITIALIZE batchfil-record.
+           STRING seqfile-rand-red, DELIMITED BY size,
+             "A", DELIMITED BY size,
+             ".TXT", DELIMITED BY size,
+             INTO output-file-name.
+      *
+      *    %time% renders as HH:MM:SS.hh, not the plain HHMMSS.hh
+      *    digits TIME-FILE-FIELDS (see TIMEREC.CPY) expects - "set
+      *    t=%time: =0%" zero-pads a single-digit hour, then the echo
+      *    below reassembles just the digits via substring slices.
+           IF parm-platform-windows
+               MOVE "set t=%time: =0%" TO batchfil-record
+               WRITE batchfil-record
+               MOVE "WRITE BATCHFIL (SET TIME VAR)" TO io-operation-desc
+               MOVE batchfil-stat TO io-status-code
+               PERFORM CHECK-FILE-STATUS
+               INITIALIZE batchfil-record
+               STRING "echo %t:~0,2%%t:~3,2%%t:~6,2%.%t:~9,2% > ",
+                 DELIMITED BY size,
+                 output-file-name, DELIMITED BY size,
+                 INTO batchfil-record
+           ELSE
+               STRING "echo $time > ", DELIMITED BY size,
+                 output-file-name, DELIMITED BY size,
+                 INTO batchfil-record
+           END-IF.
+           WRITE batchfil-record.
+           MOVE "WRITE BATCHFIL (BEGIN TIME)" TO io-operation-desc.
+           MOVE batchfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *
+      *citsort use lab2recs.txt record f 76 sort fields=(key) give out
+           PERFORM SET-SORT-KEY-FIELDS.
+           INITIALIZE batchfil-record.
+           STRING "citsort USE ", DELIMITED BY size,
+           seqfile-name, DELIMITED BY size,
+           " RECORD f 76 SORT fields=\(", DELIMITED BY size,
+           sort-offset-text, DELIMITED BY SPACE,
+           ",", DELIMITED BY size,
+           sort-length-text, DELIMITED BY SPACE,
+           ",", DELIMITED BY size,
+           sort-format, DELIMITED BY size,
+           ",", DELIMITED BY size,
+           sort-direction-ch, DELIMITED BY size,
+           "\) give ", DELIMITED BY size,
+           sortedfile-name, DELIMITED BY size,
+           INTO batchfil-record.
+           WRITE batchfil-record.
+           MOVE "WRITE BATCHFIL (CITSORT)" TO io-operation-desc.
+           MOVE batchfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *
+      *echo %time% >> begin2a.txt  -or-  echo $time >> begin2a.txt
+           INITIALIZE batchfil-record.
+           STRING seqfile-rand-red, DELIMITED BY size,
+             "A", DELIMITED BY size,
+             ".TXT", DELIMITED BY size,
+             INTO output-file-name.
+           IF parm-platform-windows
+               MOVE "set t=%time: =0%" TO batchfil-record
+               WRITE batchfil-record
+               MOVE "WRITE BATCHFIL (SET TIME VAR)" TO io-operation-desc
+               MOVE batchfil-stat TO io-status-code
+               PERFORM CHECK-FILE-STATUS
+               INITIALIZE batchfil-record
+               STRING "echo %t:~0,2%%t:~3,2%%t:~6,2%.%t:~9,2% >> ",
+                 DELIMITED BY size,
+                 output-file-name, DELIMITED BY size,
+                 INTO batchfil-record
+           ELSE
+               STRING "echo $time >> ", DELIMITED BY size,
+                 output-file-name, DELIMITED BY size,
+                 INTO batchfil-record
+           END-IF.
+           WRITE batchfil-record.
+           MOVE "WRITE BATCHFIL (END TIME)" TO io-operation-desc.
+           MOVE batchfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *
+           CLOSE batchfil.
+           MOVE "CLOSE BATCHFIL" TO io-operation-desc.
+           MOVE batchfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *
+      *    windows runs the .bat by name - no "./" prefix and nothing
+      *    equivalent to chmod is needed, so BATCHFILE-COMMAND2 is left
+      *    blank and main skips the CALL "SYSTEM" that would run it.
+       CREATE-BATCHFILE-COMMAND.
+           IF parm-platform-windows
+               MOVE SPACES TO batchfile-command
+               STRING batchfile-name, DELIMITED BY SPACE,
+                   INTO batchfile-command
+               MOVE SPACES TO batchfile-command2
+           ELSE
+               MOVE SPACES TO batchfile-command
+               STRING "./", DELIMITED BY size,
+                   batchfile-name, DELIMITED BY SPACE,
+                   INTO batchfile-command
+               MOVE SPACES TO batchfile-command2
+               STRING "chmod 777 ", DELIMITED BY size,
+                   batchfile-name, DELIMITED BY SPACE,
+                   INTO batchfile-command2
+           END-IF.
+      *
+      *    which bytes of LAB2FIL-RECORD CITSORT should sort on, and
+      *    in which direction, per PARM-SORT-FIELD/PARM-SORT-DIRECTION.
+       SET-SORT-KEY-FIELDS.
+           EVALUATE TRUE
+               WHEN parm-sort-on-name
+                   MOVE "8" TO sort-offset-text
+                   MOVE "25" TO sort-length-text
+                   MOVE "ch" TO sort-format
+               WHEN parm-sort-on-zip
+                   MOVE "58" TO sort-offset-text
+                   MOVE "10" TO sort-length-text
+                   MOVE "nu" TO sort-format
+               WHEN parm-sort-on-salary
+                   MOVE "68" TO sort-offset-text
+                   MOVE "9" TO sort-length-text
+                   MOVE "nu" TO sort-format
+               WHEN OTHER
+                   MOVE "1" TO sort-offset-text
+                   MOVE "7" TO sort-length-text
+                   MOVE "nu" TO sort-format
+           END-EVALUATE.
+           IF parm-sort-ascending
+               MOVE "a" TO sort-direction-ch
+           ELSE
+               MOVE "d" TO sort-direction-ch
+           END-IF.
+      *
+       load-file.
+           add 1 to sequence-no.
+      *
+           compute pool-index =
+               FUNCTION RANDOM * parm-name-pool-size.
+           move name-pool-entry (pool-index + 1) to name.
+      *
+           compute pool-index =
+               FUNCTION RANDOM * parm-addr-pool-size.
+           move addr-pool-entry (pool-index + 1) to addr.
+      *
+           compute zip =
+               parm-zip-low + (FUNCTION RANDOM * zip-range).
+           compute salary =
+               parm-salary-low + (FUNCTION RANDOM * salary-range).
+      *
+           write lab2fil-record.
+           MOVE "WRITE LAB2FIL-RECORD" TO io-operation-desc.
+           MOVE file-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *    display sequence-no line 10 col 10.
+      *
+      *    every PARM-CHECKPOINT-INTERVAL records, park SEQUENCE-NO and
+      *    SEQFILE-NAME in LAB2CKPT.DAT so a run killed partway through
+      *    the multi-million record loop can pick back up close to
+      *    where it left off instead of starting over at record 1.
+           DIVIDE sequence-no BY parm-checkpoint-interval
+               GIVING ckpt-quotient REMAINDER ckpt-remainder.
+           IF ckpt-remainder = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+       WRITE-CHECKPOINT.
+           MOVE sequence-no TO chkpt-sequence-no.
+           MOVE seqfile-name TO chkpt-seqfile-name.
+           OPEN OUTPUT chkptfil.
+           MOVE "OPEN OUTPUT CHKPTFIL" TO io-operation-desc.
+           MOVE chkptfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           WRITE chkpt-record.
+           MOVE "WRITE CHKPTFIL" TO io-operation-desc.
+           MOVE chkptfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           CLOSE chkptfil.
+           MOVE "CLOSE CHKPTFIL" TO io-operation-desc.
+           MOVE chkptfil-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *
+      *    a clean finish means there is nothing left to restart from.
+       DELETE-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING chkpt-delete-name.
+      *
+      *    read the begin/end "echo $time" lines the batch script
+      *    dropped into OUTPUT-FILE-NAME and turn them into an actual
+      *    elapsed duration instead of leaving the subtraction to
+      *    whoever reads the .TXT file by hand.
+      *    tolerant of TIMEFIL not opening or reading cleanly, the same
+      *    as CHECK-FOR-CHECKPOINT is tolerant of CHKPTFIL not being
+      *    there - BM-DATA-OK is forced to "N" on any OPEN/READ status
+      *    other than a clean "00" (not just the AT END case), so a
+      *    short write or a bad OPEN skips CALCULATE-ELAPSED/
+      *    WRITE-BENCHMARK-HISTORY instead of computing an elapsed
+      *    time off of whatever is left in working-storage.
+       BENCHMARK-REPORT.
+           MOVE "Y" TO bm-data-ok.
+           OPEN INPUT timefil.
+           IF timefil-stat NOT = "00"
+               MOVE "N" TO bm-data-ok
+           ELSE
+               READ timefil
+                   AT END MOVE "N" TO bm-data-ok
+               END-READ
+               IF bm-data-ok = "Y" AND timefil-stat NOT = "00"
+                   MOVE "N" TO bm-data-ok
+               END-IF
+               IF bm-data-ok = "Y"
+                   MOVE time-file-hhmmss TO begin-time-hhmmss
+                   MOVE time-file-hundredths TO begin-time-hundredths
+                   READ timefil
+                       AT END MOVE "N" TO bm-data-ok
+                   END-READ
+                   IF bm-data-ok = "Y" AND timefil-stat NOT = "00"
+                       MOVE "N" TO bm-data-ok
+                   END-IF
+               END-IF
+               IF bm-data-ok = "Y"
+                   MOVE time-file-hhmmss TO end-time-hhmmss
+                   MOVE time-file-hundredths TO end-time-hundredths
+               END-IF
+               CLOSE timefil
+           END-IF.
+           IF bm-data-ok = "Y"
+               PERFORM CALCULATE-ELAPSED
+               PERFORM WRITE-BENCHMARK-HISTORY
+           END-IF.
+      *
+       CALCULATE-ELAPSED.
+           DIVIDE begin-time-hhmmss BY 10000
+               GIVING bm-hh REMAINDER bm-mmss.
+           DIVIDE bm-mmss BY 100 GIVING bm-mm REMAINDER bm-ss.
+           COMPUTE begin-time-hsec =
+               ((bm-hh * 3600) + (bm-mm * 60) + bm-ss) * 100
+                   + begin-time-hundredths.
+      *
+           DIVIDE end-time-hhmmss BY 10000
+               GIVING bm-hh REMAINDER bm-mmss.
+           DIVIDE bm-mmss BY 100 GIVING bm-mm REMAINDER bm-ss.
+           COMPUTE end-time-hsec =
+               ((bm-hh * 3600) + (bm-mm * 60) + bm-ss) * 100
+                   + end-time-hundredths.
+      *
+      *    CITSORT runs are always well under a day, but guard against
+      *    a run that straddles midnight anyway.
+           COMPUTE elapsed-hsec = end-time-hsec - begin-time-hsec.
+           IF elapsed-hsec < 0
+               COMPUTE elapsed-hsec = elapsed-hsec + 8640000
+           END-IF.
+           COMPUTE elapsed-seconds = elapsed-hsec / 100.
+      *
+       WRITE-BENCHMARK-HISTORY.
+           MOVE elapsed-seconds TO elapsed-seconds-ed.
+           MOVE parm-record-count TO record-count-ed.
+           INITIALIZE benchhist-record.
+           STRING "RUN=", DELIMITED BY SIZE,
+               seqfile-name, DELIMITED BY SIZE,
+               " RECORDS=", DELIMITED BY SIZE,
+               record-count-ed, DELIMITED BY SIZE,
+               " ELAPSED-SEC=", DELIMITED BY SIZE,
+               elapsed-seconds-ed, DELIMITED BY SIZE,
+               INTO benchhist-record.
+           OPEN EXTEND benchhist.
+           IF benchhist-stat = "05" OR benchhist-stat = "35"
+               OPEN OUTPUT benchhist
+           END-IF.
+           MOVE "OPEN BENCHHIST" TO io-operation-desc.
+           MOVE benchhist-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           WRITE benchhist-record.
+           MOVE "WRITE BENCHHIST" TO io-operation-desc.
+           MOVE benchhist-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+           CLOSE benchhist.
+           MOVE "CLOSE BENCHHIST" TO io-operation-desc.
+           MOVE benchhist-stat TO io-status-code.
+           PERFORM CHECK-FILE-STATUS.
+      *
+      *    moves this run's input file, sorted file, script, timestamp
+      *    file, distribution report and index report into a dated
+      *    RUNS subdirectory instead of leaving them sitting around
+      *    under their random SEQFILE-NAME (or, for DISTRPT.TXT/
+      *    IDXRPT.TXT, their fixed literal name) in the working
+      *    directory.  BENCHHIST.TXT and RECONRPT.TXT are not moved -
+      *    both are append-logs meant to accumulate history across
+      *    every run, not per-run artifacts.  DISTRPT.TXT and
+      *    IDXRPT.TXT are OPEN OUTPUT (overwritten) every run, so
+      *    unlike the append-logs they do need to move here or the
+      *    next run destroys this one's copy with no trace.
+       ARCHIVE-RUN-ARTIFACTS.
+           PERFORM SET-ARCHIVE-PATH.
+           MOVE seqfile-name TO artifact-name-ws.
+           PERFORM MOVE-ARTIFACT-TO-RUN-DIR.
+           MOVE sortedfile-name TO artifact-name-ws.
+           PERFORM MOVE-ARTIFACT-TO-RUN-DIR.
+           MOVE batchfile-name TO artifact-name-ws.
+           PERFORM MOVE-ARTIFACT-TO-RUN-DIR.
+           MOVE output-file-name TO artifact-name-ws.
+           PERFORM MOVE-ARTIFACT-TO-RUN-DIR.
+           MOVE "DISTRPT.TXT" TO artifact-name-ws.
+           PERFORM MOVE-ARTIFACT-TO-RUN-DIR.
+           MOVE "IDXRPT.TXT" TO artifact-name-ws.
+           PERFORM MOVE-ARTIFACT-TO-RUN-DIR.
+      *
+      *    RUNS/<today's date>_<this run's random id>, created up
+      *    front so each of the four MOVE-ARTIFACT-TO-RUN-DIR calls
+      *    just has to drop one file into it.
+       SET-ARCHIVE-PATH.
+           ACCEPT run-date FROM DATE YYYYMMDD.
+           INITIALIZE run-dir-name.
+           INITIALIZE archive-command.
+           IF parm-platform-windows
+               STRING "RUNS\", DELIMITED BY SIZE,
+                   run-date, DELIMITED BY SIZE,
+                   "_", DELIMITED BY SIZE,
+                   seqfile-rand-red, DELIMITED BY SIZE,
+                   INTO run-dir-name
+               STRING "mkdir ", DELIMITED BY SIZE,
+                   run-dir-name, DELIMITED BY SPACE,
+                   INTO archive-command
+           ELSE
+               STRING "RUNS/", DELIMITED BY SIZE,
+                   run-date, DELIMITED BY SIZE,
+                   "_", DELIMITED BY SIZE,
+                   seqfile-rand-red, DELIMITED BY SIZE,
+                   INTO run-dir-name
+               STRING "mkdir -p ", DELIMITED BY SIZE,
+                   run-dir-name, DELIMITED BY SPACE,
+                   INTO archive-command
+           END-IF.
+           CALL "SYSTEM" USING archive-command.
+      *
+       MOVE-ARTIFACT-TO-RUN-DIR.
+           INITIALIZE archive-command.
+           IF parm-platform-windows
+               STRING "move ", DELIMITED BY SIZE,
+                   artifact-name-ws, DELIMITED BY SPACE,
+                   " ", DELIMITED BY SIZE,
+                   run-dir-name, DELIMITED BY SPACE,
+                   INTO archive-command
+           ELSE
+               STRING "mv ", DELIMITED BY SIZE,
+                   artifact-name-ws, DELIMITED BY SPACE,
+                   " ", DELIMITED BY SIZE,
+                   run-dir-name, DELIMITED BY SPACE,
+                   INTO archive-command
+           END-IF.
+           CALL "SYSTEM" USING archive-command.
+      *
+      *    a failed overnight generation run must not look like a
+      *    clean one - abort the moment any OPEN/READ/WRITE/CLOSE
+      *    comes back with a non-zero status, with enough on DISPLAY
+      *    to go find the bad status code in the GnuCOBOL status
+      *    table.
+       CHECK-FILE-STATUS.
+           IF io-status-code NOT = "00"
+               DISPLAY "LABFILE2 I/O ERROR ON " io-operation-desc
+               DISPLAY "LABFILE2 FILE STATUS  = " io-status-code
+               STOP RUN
+           END-IF.
