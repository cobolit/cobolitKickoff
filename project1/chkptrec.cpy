@@ -0,0 +1,10 @@
+      *================================================================*
+      *  CHKPTREC.CPY                                                  *
+      *  Checkpoint record for LABFILE2's record-generation loop.      *
+      *  Written periodically to LAB2CKPT.DAT so an interrupted multi- *
+      *  million record run can resume by appending instead of        *
+      *  restarting from SEQUENCE-NO 1 under a new SEQFILE-NAME.       *
+      *================================================================*
+       01  chkpt-record.
+           05  chkpt-sequence-no   pic 9(7).
+           05  chkpt-seqfile-name  pic X(15).
