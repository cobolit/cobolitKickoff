@@ -0,0 +1,192 @@
+      *
+       identification division.
+       program-id.  reconcil.
+      *    called by LABFILE2 right after the CITSORT run to confirm
+      *    the sorted output actually has the record count LAB2FIL
+      *    was built with, and that it is really in order on whichever
+      *    key PARMFILE.DAT told CITSORT to sort on.  writes a
+      *    PASS/FAIL line to RECONRPT.TXT so a truncated or
+      *    mis-sorted run does not go unnoticed.
+       environment division.
+       input-output section.
+       file-control.
+           SELECT sortfil ASSIGN TO sorted-file-name-ws
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS sortfil-stat.
+      *
+           SELECT parmfil ASSIGN TO "PARMFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS parmfil-stat.
+      *
+           SELECT reconrpt ASSIGN TO "RECONRPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS reconrpt-stat.
+      *
+       data division.
+       file section.
+       fd sortfil.
+           COPY lab2rec.
+      *
+       FD parmfil.
+           COPY parmrec.
+      *
+       FD reconrpt.
+       01 reconrpt-record.
+           05 reconrpt-line  PIC X(80).
+      *
+       working-storage section.
+       77 sortfil-stat    PIC xx.
+       77 parmfil-stat    PIC xx.
+       77 reconrpt-stat   PIC xx.
+       77 io-operation-desc PIC X(30).
+       77 io-status-code    PIC XX.
+      *
+       77 sorted-file-name-ws PIC X(20).
+       77 expected-count-ws   PIC 9(7).
+       77 recon-record-count  PIC 9(7).
+       77 recon-first-record  PIC X(01).
+       77 recon-order-ok      PIC X(01).
+       01 recon-keys.
+           05 current-key     PIC X(25).
+           05 previous-key    PIC X(25).
+       77 recon-pass-fail     PIC X(04).
+       01 recon-count-ed      PIC Z(6)9.
+       01 recon-expected-ed   PIC Z(6)9.
+      *
+       linkage section.
+       01 ls-sortedfile-name PIC X(20).
+       01 ls-expected-count  PIC 9(7).
+      *
+       procedure division USING ls-sortedfile-name, ls-expected-count.
+       main.
+           MOVE ls-sortedfile-name TO sorted-file-name-ws.
+           MOVE ls-expected-count TO expected-count-ws.
+           PERFORM READ-PARM-FILE.
+           PERFORM COUNT-AND-CHECK-ORDER.
+           PERFORM WRITE-RECONCILIATION-REPORT.
+           GOBACK.
+      *
+      *    tolerant of PARMFIL not opening or reading cleanly, the same
+      *    as COUNT-AND-CHECK-ORDER below is tolerant of SORTFIL - a
+      *    STOP RUN here would abort LABFILE2's entire run, not just
+      *    RECONCIL, so a missing or unreadable PARMFILE.DAT instead
+      *    leaves the PARM- fields at their initial values and lets
+      *    EXTRACT-SORT-KEY fall through to its default (SEQUENCE-NO)
+      *    key rather than taking out the benchmark report and
+      *    archival step that run after RECONCIL.
+       READ-PARM-FILE.
+           OPEN INPUT parmfil.
+           IF parmfil-stat = "00"
+               READ parmfil
+               CLOSE parmfil
+           END-IF.
+      *
+      *    a sorted file that will not even OPEN is the most severe
+      *    reconciliation failure there is - report it as a FAIL
+      *    rather than aborting, since aborting here would also take
+      *    out the benchmark report LABFILE2 still has to write.
+       COUNT-AND-CHECK-ORDER.
+           MOVE 0 TO recon-record-count.
+           MOVE "Y" TO recon-first-record.
+           MOVE "Y" TO recon-order-ok.
+           OPEN INPUT sortfil.
+           IF sortfil-stat = "00"
+               PERFORM READ-AND-CHECK-RECORD UNTIL sortfil-stat = "10"
+               CLOSE sortfil
+           ELSE
+               MOVE "N" TO recon-order-ok
+           END-IF.
+      *
+       READ-AND-CHECK-RECORD.
+           READ sortfil.
+           IF sortfil-stat = "00"
+               ADD 1 TO recon-record-count
+               PERFORM EXTRACT-SORT-KEY
+               IF recon-first-record = "Y"
+                   MOVE "N" TO recon-first-record
+               ELSE
+                   PERFORM COMPARE-SORT-KEY
+               END-IF
+               MOVE current-key TO previous-key
+           ELSE
+               IF sortfil-stat NOT = "10"
+                   MOVE "READ SORTFIL" TO io-operation-desc
+                   MOVE sortfil-stat TO io-status-code
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+      *
+      *    pull whichever field PARMFILE.DAT says CITSORT sorted on,
+      *    as plain text, by byte position in the 76-byte record - the
+      *    fields are all fixed-width, zero-filled DISPLAY digits or
+      *    blank-padded text, so a straight text compare orders them
+      *    exactly the way CITSORT would have.  reference modification
+      *    (rather than MOVE of the numeric fields themselves) keeps
+      *    this a plain alphanumeric move in every COBOL dialect.
+       EXTRACT-SORT-KEY.
+           EVALUATE TRUE
+               WHEN parm-sort-on-name
+                   MOVE lab2fil-record (8:25) TO current-key
+               WHEN parm-sort-on-zip
+                   MOVE lab2fil-record (58:10) TO current-key
+               WHEN parm-sort-on-salary
+                   MOVE lab2fil-record (68:9) TO current-key
+               WHEN OTHER
+                   MOVE lab2fil-record (1:7) TO current-key
+           END-EVALUATE.
+      *
+       COMPARE-SORT-KEY.
+           IF parm-sort-descending
+               IF current-key > previous-key
+                   MOVE "N" TO recon-order-ok
+               END-IF
+           ELSE
+               IF current-key < previous-key
+                   MOVE "N" TO recon-order-ok
+               END-IF
+           END-IF.
+      *
+       WRITE-RECONCILIATION-REPORT.
+           IF recon-record-count = expected-count-ws
+                   AND recon-order-ok = "Y"
+               MOVE "PASS" TO recon-pass-fail
+           ELSE
+               MOVE "FAIL" TO recon-pass-fail
+           END-IF.
+           MOVE recon-record-count TO recon-count-ed.
+           MOVE expected-count-ws TO recon-expected-ed.
+           INITIALIZE reconrpt-record.
+           STRING recon-pass-fail, DELIMITED BY SIZE,
+               " FILE=", DELIMITED BY SIZE,
+               sorted-file-name-ws, DELIMITED BY SIZE,
+               " COUNT=", DELIMITED BY SIZE,
+               recon-count-ed, DELIMITED BY SIZE,
+               " EXPECTED=", DELIMITED BY SIZE,
+               recon-expected-ed, DELIMITED BY SIZE,
+               " ORDER-OK=", DELIMITED BY SIZE,
+               recon-order-ok, DELIMITED BY SIZE,
+               INTO reconrpt-record.
+      *    a RECONRPT.TXT that will not OPEN, WRITE or CLOSE cleanly
+      *    is skipped rather than aborting, same policy and same
+      *    reason as READ-PARM-FILE above - this is the last thing
+      *    RECONCIL does before handing control back to LABFILE2's
+      *    benchmark report and archival step, and a STOP RUN here
+      *    would take both of those out along with it.
+           OPEN EXTEND reconrpt.
+           IF reconrpt-stat = "05" OR reconrpt-stat = "35"
+               OPEN OUTPUT reconrpt
+           END-IF.
+           IF reconrpt-stat = "00"
+               WRITE reconrpt-record
+               CLOSE reconrpt
+           END-IF.
+      *
+       CHECK-FILE-STATUS.
+           IF io-status-code NOT = "00"
+               DISPLAY "RECONCIL I/O ERROR ON " io-operation-desc
+               DISPLAY "RECONCIL FILE STATUS  = " io-status-code
+               STOP RUN
+           END-IF.
